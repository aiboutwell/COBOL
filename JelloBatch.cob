@@ -0,0 +1,681 @@
+000010****************************************************************
+000020*  PROGRAM-ID.  JELLO-BATCH
+000030*
+000040*  BATCH ORDER ENTRY FOR JELLO FLAVORS.  RUNS UNDER JCL AGAINST
+000050*  AN ORDER-TRANS FILE OF NAME/CHOICE PAIRS PREPARED AHEAD OF
+000060*  TIME (CATERING ORDERS PHONED IN EARLIER IN THE DAY) SO THEY
+000070*  DO NOT HAVE TO BE KEYED IN ONE AT A TIME AT THE COUNTER.  USES
+000080*  THE SAME FLAVOR-MASTER, INVENTORY-FILE, AND ORDER-FILE AS THE
+000090*  INTERACTIVE JELLO-WORLD PROGRAM SO THE TWO RECONCILE AGAINST
+000100*  EACH OTHER.
+000110*
+000120*  MODIFICATION HISTORY
+000130*      2026-08-09  AB  ORIGINAL VERSION.
+000140****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. JELLO-BATCH.
+000170 AUTHOR. Amanda Boutwell.
+000180 INSTALLATION. COUNTER SALES.
+000190 DATE-WRITTEN. August 9, 2026.
+000200 DATE-COMPILED.
+000210
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. GNUCOBOL.
+000250 OBJECT-COMPUTER. GNUCOBOL.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT ORDER-TRANS ASSIGN TO "ORDER-TRANS"
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT ORDER-FILE ASSIGN TO "ORDER-FILE"
+000310         ORGANIZATION IS SEQUENTIAL
+000311         FILE STATUS IS JB-ORDER-FILE-STATUS.
+000320     SELECT FLAVOR-MASTER ASSIGN TO "FLAVOR-MASTER"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT INVENTORY-FILE ASSIGN TO "INVENTORY-FILE"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000355     SELECT PRICE-MASTER ASSIGN TO "PRICE-MASTER"
+000356         ORGANIZATION IS LINE SEQUENTIAL.
+000357     SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+000358         ORGANIZATION IS LINE SEQUENTIAL
+000359         FILE STATUS IS JB-AUDIT-STATUS.
+000361     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT-FILE"
+000362         ORGANIZATION IS LINE SEQUENTIAL
+000363         FILE STATUS IS JB-CKPT-STATUS.
+000364
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  ORDER-TRANS
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  ORDER-TRANS-RECORD.
+000420     COPY "trnsrec.cpy".
+000430
+000440 FD  ORDER-FILE
+000450     LABEL RECORDS ARE STANDARD.
+000460 01  ORDER-RECORD.
+000470     COPY "ordfrec.cpy".
+000480
+000490 FD  FLAVOR-MASTER
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  FLAVOR-MASTER-RECORD.
+000520     COPY "flvmast.cpy".
+000530
+000540 FD  INVENTORY-FILE
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  INVENTORY-RECORD.
+000570     COPY "invmast.cpy".
+000575
+000576 FD  PRICE-MASTER
+000577     LABEL RECORDS ARE STANDARD.
+000578 01  PRICE-MASTER-RECORD.
+000579     COPY "prcmast.cpy".
+000580
+000581 FD  AUDIT-LOG
+000582     LABEL RECORDS ARE STANDARD.
+000583 01  AUDIT-LOG-RECORD.
+000584     COPY "audtrec.cpy".
+000585
+000586 FD  CHECKPOINT-FILE
+000587     LABEL RECORDS ARE STANDARD.
+000588 01  CHECKPOINT-RECORD.
+000589     COPY "ckptrec.cpy".
+000591
+000592 WORKING-STORAGE SECTION.
+000600     01 YourFlavor PIC X(15).
+000605     01 JB-QUANTITY PIC 9(01) VALUE 1.
+000610
+000620*---------------------------------------------------------------
+000630*    FIELDS FOR ORDER-FILE LOGGING.
+000640*---------------------------------------------------------------
+000650     01 JB-ORDER-DATE PIC X(08).
+000660     01 JB-ORDER-TIME PIC X(08).
+000670
+000680*---------------------------------------------------------------
+000690*    ORDER-TRANS IS READ ONE RECORD AT A TIME, THE SAME WAY
+000700*    FLAVOR-MASTER AND INVENTORY-FILE ARE, RATHER THAN LOADED
+000710*    INTO A TABLE, SINCE A DAY'S CATERING BATCH IS PROCESSED
+000720*    ONCE STRAIGHT THROUGH AND NEVER SEARCHED.
+000730*---------------------------------------------------------------
+000740     01 JB-TRANS-EOF PIC X VALUE 'N'.
+000750         88 JB-END-OF-TRANS VALUE 'Y'.
+000760     01 JB-TRANS-VALID PIC X VALUE 'N'.
+000770         88 JB-VALID-TRANS VALUE 'Y'.
+000780
+000790*---------------------------------------------------------------
+000800*    FLAVOR-MASTER IS READ INTO THIS TABLE AT START-UP SO THE
+000810*    FLAVOR LOOKUP AND THE END-OF-RUN TALLY BOTH DRIVE OFF DATA
+000820*    INSTEAD OF A HARDCODED LIST, THE SAME AS JELLO-WORLD.
+000830*---------------------------------------------------------------
+000840     01 JB-FLAVOR-TABLE.
+000850         05 JB-FLAVOR-ENTRY OCCURS 1 TO 20 TIMES
+000860                 DEPENDING ON JB-FLAVOR-COUNT
+000870                 INDEXED BY JB-FLAVOR-IDX.
+000880             10 JB-FLAVOR-CODE      PIC 9(01).
+000890             10 JB-FLAVOR-NAME      PIC X(15).
+000900             10 JB-FLAVOR-SOLD      PIC 9(05) VALUE 0.
+000910     01 JB-FLAVOR-COUNT PIC 9(02) COMP VALUE 0.
+000920     01 JB-FLAVOR-MASTER-EOF PIC X VALUE 'N'.
+000930         88 JB-END-OF-FLAVOR-MASTER VALUE 'Y'.
+000940
+000950*---------------------------------------------------------------
+000960*    INVENTORY-FILE IS READ INTO THIS TABLE AT START-UP SO A
+000970*    SOLD-OUT FLAVOR IS REFUSED HERE THE SAME AS AT THE COUNTER.
+000980*---------------------------------------------------------------
+000990     01 JB-INVENTORY-TABLE.
+001000         05 JB-INVENTORY-ENTRY OCCURS 1 TO 20 TIMES
+001010                 DEPENDING ON JB-INVENTORY-COUNT
+001020                 INDEXED BY JB-INVENTORY-IDX.
+001030             10 JB-INVENTORY-CODE    PIC 9(01).
+001040             10 JB-INVENTORY-ON-HAND PIC 9(05) COMP.
+001050     01 JB-INVENTORY-COUNT PIC 9(02) COMP VALUE 0.
+001060     01 JB-INVENTORY-EOF PIC X VALUE 'N'.
+001070         88 JB-END-OF-INVENTORY VALUE 'Y'.
+001080
+001081*---------------------------------------------------------------
+001082*    PRICE-MASTER IS READ INTO THIS TABLE AT START-UP SO EVERY
+001083*    BATCH ORDER IS PRICED THE SAME WAY AN INTERACTIVE ORDER IS.
+001084*    ORDER-TRANS CARRIES NO QUANTITY, SO EACH RECORD RINGS UP
+001085*    JB-QUANTITY (1) OF THE CHOSEN FLAVOR.
+001086*---------------------------------------------------------------
+001087     01 JB-PRICE-TABLE.
+001088         05 JB-PRICE-ENTRY OCCURS 1 TO 20 TIMES
+001089                 DEPENDING ON JB-PRICE-COUNT
+001090                 INDEXED BY JB-PRICE-IDX.
+001091             10 JB-PRICE-CODE      PIC 9(01).
+001092             10 JB-PRICE-AMOUNT    PIC 9(03)V99.
+001093     01 JB-PRICE-COUNT PIC 9(02) COMP VALUE 0.
+001094     01 JB-PRICE-EOF PIC X VALUE 'N'.
+001095         88 JB-END-OF-PRICES VALUE 'Y'.
+001096     01 JB-UNIT-PRICE PIC 9(03)V99 VALUE 0.
+001097     01 JB-LINE-TOTAL PIC 9(05)V99 VALUE 0.
+001098
+001099*---------------------------------------------------------------
+001100*    RUN TOTALS FOR THE END-OF-JOB SUMMARY.
+001110*---------------------------------------------------------------
+001120     01 JB-TRANS-READ    PIC 9(05) VALUE 0.
+001130     01 JB-TRANS-POSTED  PIC 9(05) VALUE 0.
+001140     01 JB-TRANS-REJECTED PIC 9(05) VALUE 0.
+001141     01 JB-SALES-TOTAL PIC 9(07)V99 VALUE 0.
+001142
+001143*---------------------------------------------------------------
+001144*    FIELD FOR THE ORDER-FILE OPEN/APPEND FALLBACK BELOW.
+001145*---------------------------------------------------------------
+001146     01 JB-ORDER-FILE-STATUS PIC X(02).
+001147
+001148*---------------------------------------------------------------
+001149*    FIELDS FOR THE AUDIT LOG.  ONE RECORD IS APPENDED FOR EVERY
+001150*    ORDER-TRANS RECORD READ, GOOD OR REJECTED, THE SAME AS
+001151*    JELLO-WORLD LOGS EVERY CHOICE KEYED AT THE COUNTER.
+001152*---------------------------------------------------------------
+001153     01 JB-AUDIT-STATUS PIC X(02).
+001154     01 JB-AUDIT-FLAVOR PIC X(15).
+001155
+001156*---------------------------------------------------------------
+001157*    FIELDS FOR CHECKPOINT/RESTART.  JB-LAST-POSTED-SEQ IS READ
+001158*    FROM CHECKPOINT-FILE AT START-UP AND REWRITTEN AFTER EVERY
+001159*    TRANSACTION SUCCESSFULLY POSTED, SO A RUN THAT IS CANCELLED
+001160*    PARTWAY THROUGH CAN BE RESTARTED WITHOUT DOUBLE-POSTING THE
+001161*    RECORDS THAT ALREADY WENT THROUGH.
+001162*---------------------------------------------------------------
+001163     01 JB-CKPT-STATUS PIC X(02).
+001164     01 JB-LAST-POSTED-SEQ PIC 9(05) COMP VALUE 0.
+001165     01 JB-TRANS-SKIPPED PIC 9(05) VALUE 0.
+001166
+001167 PROCEDURE DIVISION.
+001168
+001180****************************************************************
+001190*  0000-MAINLINE
+001200*
+001210*  OPENS THE FILES, RUNS EVERY QUEUED TRANSACTION THROUGH THE
+001220*  SAME FLAVOR-RESOLUTION LOGIC AS THE COUNTER, THEN CLOSES UP
+001230*  AND PRINTS THE SAME KIND OF TALLY REPORT.
+001240****************************************************************
+001250 0000-MAINLINE.
+001260     PERFORM 1000-INITIALIZE
+001270         THRU 1000-EXIT.
+001280     PERFORM 2000-PROCESS-TRANS
+001290         THRU 2000-EXIT
+001300         UNTIL JB-END-OF-TRANS.
+001310     PERFORM 8000-TALLY-REPORT
+001320         THRU 8000-EXIT.
+001330     PERFORM 9000-TERMINATE
+001340         THRU 9000-EXIT.
+001350     STOP RUN.
+001360
+001370****************************************************************
+001380*  1000-INITIALIZE
+001390*
+001400*  OPENS THE FILES AND LOADS THE FLAVOR AND INVENTORY TABLES.
+001410****************************************************************
+001420 1000-INITIALIZE.
+001430     OPEN INPUT ORDER-TRANS.
+001435     OPEN EXTEND ORDER-FILE.
+001436     IF JB-ORDER-FILE-STATUS = '35'
+001437         OPEN OUTPUT ORDER-FILE
+001438     END-IF.
+001441     OPEN EXTEND AUDIT-LOG.
+001442     IF JB-AUDIT-STATUS = '35'
+001443         OPEN OUTPUT AUDIT-LOG
+001444     END-IF.
+001450     PERFORM 1100-LOAD-FLAVOR-MASTER
+001460         THRU 1100-EXIT.
+001470     PERFORM 1200-LOAD-INVENTORY
+001480         THRU 1200-EXIT.
+001485     PERFORM 1300-LOAD-PRICES
+001486         THRU 1300-EXIT.
+001487     PERFORM 1400-LOAD-CHECKPOINT
+001488         THRU 1400-EXIT.
+001490     DISPLAY "JELLO-BATCH starting.".
+001491     IF JB-LAST-POSTED-SEQ NOT = 0
+001492         DISPLAY "Restarting after trans " JB-LAST-POSTED-SEQ "."
+001493     END-IF.
+001500     PERFORM 2010-READ-TRANS
+001510         THRU 2010-EXIT.
+001520 1000-EXIT.
+001530     EXIT.
+001540
+001550****************************************************************
+001560*  1100-LOAD-FLAVOR-MASTER
+001570*
+001580*  READS FLAVOR-MASTER INTO JB-FLAVOR-TABLE.
+001590****************************************************************
+001600 1100-LOAD-FLAVOR-MASTER.
+001610     OPEN INPUT FLAVOR-MASTER.
+001620     MOVE 0 TO JB-FLAVOR-COUNT.
+001630     MOVE 'N' TO JB-FLAVOR-MASTER-EOF.
+001640     PERFORM 1110-READ-FLAVOR-RECORD
+001650         THRU 1110-EXIT.
+001660     PERFORM 1120-STORE-FLAVOR-RECORD
+001670         THRU 1120-EXIT
+001680         UNTIL JB-END-OF-FLAVOR-MASTER.
+001690     CLOSE FLAVOR-MASTER.
+001700 1100-EXIT.
+001710     EXIT.
+001720
+001730****************************************************************
+001740*  1110-READ-FLAVOR-RECORD
+001750*
+001760*  READS ONE FLAVOR-MASTER RECORD AHEAD.
+001770****************************************************************
+001780 1110-READ-FLAVOR-RECORD.
+001790     READ FLAVOR-MASTER
+001800         AT END MOVE 'Y' TO JB-FLAVOR-MASTER-EOF
+001810     END-READ.
+001820 1110-EXIT.
+001830     EXIT.
+001840
+001850****************************************************************
+001860*  1120-STORE-FLAVOR-RECORD
+001870*
+001880*  ADDS THE FLAVOR JUST READ TO JB-FLAVOR-TABLE AND PRIMES THE
+001890*  NEXT READ.
+001900****************************************************************
+001910 1120-STORE-FLAVOR-RECORD.
+001920     ADD 1 TO JB-FLAVOR-COUNT.
+001930     SET JB-FLAVOR-IDX TO JB-FLAVOR-COUNT.
+001940     MOVE FM-FLAVOR-CODE TO JB-FLAVOR-CODE(JB-FLAVOR-IDX).
+001950     MOVE FM-FLAVOR-NAME TO JB-FLAVOR-NAME(JB-FLAVOR-IDX).
+001960     PERFORM 1110-READ-FLAVOR-RECORD
+001970         THRU 1110-EXIT.
+001980 1120-EXIT.
+001990     EXIT.
+002000
+002010****************************************************************
+002020*  1200-LOAD-INVENTORY
+002030*
+002040*  READS INVENTORY-FILE INTO JB-INVENTORY-TABLE.
+002050****************************************************************
+002060 1200-LOAD-INVENTORY.
+002070     OPEN INPUT INVENTORY-FILE.
+002080     MOVE 0 TO JB-INVENTORY-COUNT.
+002090     MOVE 'N' TO JB-INVENTORY-EOF.
+002100     PERFORM 1210-READ-INVENTORY-RECORD
+002110         THRU 1210-EXIT.
+002120     PERFORM 1220-STORE-INVENTORY-RECORD
+002130         THRU 1220-EXIT
+002140         UNTIL JB-END-OF-INVENTORY.
+002150     CLOSE INVENTORY-FILE.
+002160 1200-EXIT.
+002170     EXIT.
+002180
+002190****************************************************************
+002200*  1210-READ-INVENTORY-RECORD
+002210*
+002220*  READS ONE INVENTORY-FILE RECORD AHEAD.
+002230****************************************************************
+002240 1210-READ-INVENTORY-RECORD.
+002250     READ INVENTORY-FILE
+002260         AT END MOVE 'Y' TO JB-INVENTORY-EOF
+002270     END-READ.
+002280 1210-EXIT.
+002290     EXIT.
+002300
+002310****************************************************************
+002320*  1220-STORE-INVENTORY-RECORD
+002330*
+002340*  ADDS THE ON-HAND COUNT JUST READ TO JB-INVENTORY-TABLE AND
+002350*  PRIMES THE NEXT READ.
+002360****************************************************************
+002370 1220-STORE-INVENTORY-RECORD.
+002380     ADD 1 TO JB-INVENTORY-COUNT.
+002390     SET JB-INVENTORY-IDX TO JB-INVENTORY-COUNT.
+002400     MOVE IV-FLAVOR-CODE TO JB-INVENTORY-CODE(JB-INVENTORY-IDX).
+002410     MOVE IV-ON-HAND TO JB-INVENTORY-ON-HAND(JB-INVENTORY-IDX).
+002420     PERFORM 1210-READ-INVENTORY-RECORD
+002430         THRU 1210-EXIT.
+002440 1220-EXIT.
+002450     EXIT.
+002451
+002452****************************************************************
+002453*  1300-LOAD-PRICES
+002454*
+002455*  READS PRICE-MASTER INTO JB-PRICE-TABLE.
+002456****************************************************************
+002457 1300-LOAD-PRICES.
+002458     OPEN INPUT PRICE-MASTER.
+002459     MOVE 0 TO JB-PRICE-COUNT.
+002460     MOVE 'N' TO JB-PRICE-EOF.
+002461     PERFORM 1310-READ-PRICE-RECORD
+002462         THRU 1310-EXIT.
+002463     PERFORM 1320-STORE-PRICE-RECORD
+002464         THRU 1320-EXIT
+002465         UNTIL JB-END-OF-PRICES.
+002466     CLOSE PRICE-MASTER.
+002467 1300-EXIT.
+002468     EXIT.
+002469
+002470****************************************************************
+002471*  1310-READ-PRICE-RECORD
+002472*
+002473*  READS ONE PRICE-MASTER RECORD AHEAD.
+002474****************************************************************
+002475 1310-READ-PRICE-RECORD.
+002476     READ PRICE-MASTER
+002477         AT END MOVE 'Y' TO JB-PRICE-EOF
+002478     END-READ.
+002479 1310-EXIT.
+002480     EXIT.
+002481
+002482****************************************************************
+002483*  1320-STORE-PRICE-RECORD
+002484*
+002485*  ADDS THE PRICE JUST READ TO JB-PRICE-TABLE AND PRIMES THE
+002486*  NEXT READ.
+002487****************************************************************
+002488 1320-STORE-PRICE-RECORD.
+002489     ADD 1 TO JB-PRICE-COUNT.
+002490     SET JB-PRICE-IDX TO JB-PRICE-COUNT.
+002491     MOVE PM-FLAVOR-CODE TO JB-PRICE-CODE(JB-PRICE-IDX).
+002492     MOVE PM-PRICE TO JB-PRICE-AMOUNT(JB-PRICE-IDX).
+002493     PERFORM 1310-READ-PRICE-RECORD
+002494         THRU 1310-EXIT.
+002495 1320-EXIT.
+002496     EXIT.
+002497
+002500****************************************************************
+002501*  1400-LOAD-CHECKPOINT
+002502*
+002503*  READS THE LAST POSTED SEQUENCE NUMBER FROM CHECKPOINT-FILE SO
+002504*  A RESTARTED RUN KNOWS WHICH ORDER-TRANS RECORDS HAVE ALREADY
+002505*  BEEN POSTED.  A MISSING CHECKPOINT-FILE (STATUS 35) MEANS THIS
+002506*  IS THE FIRST RUN AGAINST THIS TRANSACTION FILE, SO EVERY
+002507*  RECORD IS TREATED AS UNPOSTED.
+002508****************************************************************
+002509 1400-LOAD-CHECKPOINT.
+002510     MOVE 0 TO JB-LAST-POSTED-SEQ.
+002511     OPEN INPUT CHECKPOINT-FILE.
+002512     IF JB-CKPT-STATUS NOT = '35'
+002513         READ CHECKPOINT-FILE
+002514             AT END CONTINUE
+002515             NOT AT END MOVE CK-LAST-SEQ TO JB-LAST-POSTED-SEQ
+002516         END-READ
+002517         CLOSE CHECKPOINT-FILE
+002518     END-IF.
+002519 1400-EXIT.
+002520     EXIT.
+002521
+002522****************************************************************
+002523*  2000-PROCESS-TRANS
+002524*
+002525*  RESOLVES THE FLAVOR FOR ONE ORDER-TRANS RECORD, POSTS IT TO
+002526*  ORDER-FILE WHEN IT IS GOOD, AND READS THE NEXT TRANSACTION.  A
+002527*  TRANS ALREADY POSTED BY AN EARLIER, INTERRUPTED RUN (PER
+002528*  CHECKPOINT-FILE) IS RE-RESOLVED SO ITS INVENTORY DECREMENT AND
+002529*  TALLY ARE REAPPLIED, BUT IS NOT WRITTEN TO ORDER-FILE OR
+002530*  CHECKPOINT-FILE A SECOND TIME.
+002531****************************************************************
+002532 2000-PROCESS-TRANS.
+002533     IF TR-TRANS-SEQ NOT > JB-LAST-POSTED-SEQ
+002534         ADD 1 TO JB-TRANS-SKIPPED
+002535         PERFORM 2060-RESOLVE-FLAVOR
+002536             THRU 2060-EXIT
+002540     ELSE
+002550         MOVE 'N' TO JB-TRANS-VALID
+002555         ADD 1 TO JB-TRANS-READ
+002560         PERFORM 2020-VALIDATE-TRANS
+002570             THRU 2020-EXIT
+002580         IF JB-VALID-TRANS
+002590             PERFORM 2060-RESOLVE-FLAVOR
+002600                 THRU 2060-EXIT
+002610             PERFORM 2100-WRITE-ORDER-RECORD
+002620                 THRU 2100-EXIT
+002630             ADD 1 TO JB-TRANS-POSTED
+002632             PERFORM 2052-WRITE-AUDIT-ENTRY
+002633                 THRU 2052-EXIT
+002635             PERFORM 2110-WRITE-CHECKPOINT
+002636                 THRU 2110-EXIT
+002640         ELSE
+002650             ADD 1 TO JB-TRANS-REJECTED
+002652             PERFORM 2052-WRITE-AUDIT-ENTRY
+002654                 THRU 2052-EXIT
+002656         END-IF
+002668     END-IF.
+002670     PERFORM 2010-READ-TRANS
+002680         THRU 2010-EXIT.
+002690 2000-EXIT.
+002700     EXIT.
+002710
+002711****************************************************************
+002712*  2052-WRITE-AUDIT-ENTRY
+002713*
+002714*  APPENDS ONE AUDIT-LOG RECORD FOR THE TRANSACTION JUST
+002715*  VALIDATED, GOOD OR REJECTED, SO THE BATCH CAN BE RECONSTRUCTED
+002716*  RECORD BY RECORD AT END OF DAY THE SAME AS THE COUNTER'S.
+002717****************************************************************
+002718 2052-WRITE-AUDIT-ENTRY.
+002719     ACCEPT JB-ORDER-DATE FROM DATE YYYYMMDD.
+002720     ACCEPT JB-ORDER-TIME FROM TIME.
+002721     MOVE SPACES TO JB-AUDIT-FLAVOR.
+002722     IF JB-VALID-TRANS
+002723         MOVE YourFlavor TO JB-AUDIT-FLAVOR
+002724     END-IF.
+002725     MOVE JB-ORDER-DATE TO AL-LOG-DATE
+002726     MOVE JB-ORDER-TIME TO AL-LOG-TIME
+002727     MOVE TR-CUSTOMER-NAME TO AL-CUSTOMER-NAME
+002728     MOVE TR-CHOICE TO AL-RAW-CHOICE
+002729     MOVE JB-AUDIT-FLAVOR TO AL-FLAVOR-NAME
+002730     WRITE AUDIT-LOG-RECORD.
+002731 2052-EXIT.
+002732     EXIT.
+002733
+002734****************************************************************
+002735*  2010-READ-TRANS
+002740*
+002750*  READS ONE ORDER-TRANS RECORD AHEAD.
+002760****************************************************************
+002770 2010-READ-TRANS.
+002780     READ ORDER-TRANS
+002790         AT END MOVE 'Y' TO JB-TRANS-EOF
+002800     END-READ.
+002810 2010-EXIT.
+002820     EXIT.
+002830
+002840****************************************************************
+002850*  2020-VALIDATE-TRANS
+002860*
+002870*  REJECTS AN ORDER-TRANS RECORD WHOSE TR-CHOICE IS NOT A FLAVOR
+002880*  CODE ON FLAVOR-MASTER OR WHOSE FLAVOR IS SOLD OUT.  A BAD
+002890*  BATCH RECORD IS SKIPPED AND COUNTED, NOT ABENDED ON, SINCE
+002900*  THERE IS NO ONE AT A TERMINAL TO RE-PROMPT.
+002910****************************************************************
+002920 2020-VALIDATE-TRANS.
+002930     SET JB-FLAVOR-IDX TO 1.
+002940     SEARCH JB-FLAVOR-ENTRY
+002950         AT END
+002960             DISPLAY "Rejected trans " TR-TRANS-SEQ
+002970                 ": no such flavor code " TR-CHOICE "."
+002980         WHEN JB-FLAVOR-CODE(JB-FLAVOR-IDX) = TR-CHOICE
+002990             PERFORM 2025-VALIDATE-STOCK
+003000                 THRU 2025-EXIT
+003010     END-SEARCH.
+003020 2020-EXIT.
+003030     EXIT.
+003040
+003050****************************************************************
+003060*  2025-VALIDATE-STOCK
+003070*
+003080*  REJECTS A TRANSACTION WHOSE FLAVOR HAS RUN OUT.
+003090****************************************************************
+003100 2025-VALIDATE-STOCK.
+003110     SET JB-INVENTORY-IDX TO 1.
+003120     SEARCH JB-INVENTORY-ENTRY
+003130         AT END MOVE 'Y' TO JB-TRANS-VALID
+003140         WHEN JB-INVENTORY-CODE(JB-INVENTORY-IDX) = TR-CHOICE
+003150             IF JB-INVENTORY-ON-HAND(JB-INVENTORY-IDX) = 0
+003160                 DISPLAY "Rejected trans " TR-TRANS-SEQ
+003170                     ": out of "
+003180                     JB-FLAVOR-NAME(JB-FLAVOR-IDX) "."
+003190             ELSE
+003200                 MOVE 'Y' TO JB-TRANS-VALID
+003210             END-IF
+003220     END-SEARCH.
+003230 2025-EXIT.
+003240     EXIT.
+003250
+003260****************************************************************
+003270*  2060-RESOLVE-FLAVOR
+003280*
+003290*  LOOKS TR-CHOICE UP IN JB-FLAVOR-TABLE, SETS YourFlavor, COUNTS
+003300*  THE SALE, AND DECREMENTS THE MATCHING INVENTORY-FILE ENTRY.
+003310*  2020-VALIDATE-TRANS HAS ALREADY CONFIRMED THE CODE EXISTS AND
+003320*  IS IN STOCK BEFORE THIS PARAGRAPH IS REACHED.
+003330****************************************************************
+003340 2060-RESOLVE-FLAVOR.
+003350     SET JB-FLAVOR-IDX TO 1.
+003360     SEARCH JB-FLAVOR-ENTRY
+003370         AT END MOVE 'ERROR' TO YourFlavor
+003380         WHEN JB-FLAVOR-CODE(JB-FLAVOR-IDX) = TR-CHOICE
+003390             MOVE JB-FLAVOR-NAME(JB-FLAVOR-IDX) TO YourFlavor
+003400             ADD 1 TO JB-FLAVOR-SOLD(JB-FLAVOR-IDX)
+003410     END-SEARCH.
+003420     SET JB-INVENTORY-IDX TO 1.
+003430     SEARCH JB-INVENTORY-ENTRY
+003440         AT END CONTINUE
+003450         WHEN JB-INVENTORY-CODE(JB-INVENTORY-IDX) = TR-CHOICE
+003460             SUBTRACT 1 FROM
+003470                 JB-INVENTORY-ON-HAND(JB-INVENTORY-IDX)
+003475     END-SEARCH.
+003476     MOVE 0 TO JB-UNIT-PRICE.
+003477     SET JB-PRICE-IDX TO 1.
+003478     SEARCH JB-PRICE-ENTRY
+003479         AT END CONTINUE
+003480         WHEN JB-PRICE-CODE(JB-PRICE-IDX) = TR-CHOICE
+003481             MOVE JB-PRICE-AMOUNT(JB-PRICE-IDX) TO JB-UNIT-PRICE
+003482     END-SEARCH.
+003483     MULTIPLY JB-UNIT-PRICE BY JB-QUANTITY GIVING JB-LINE-TOTAL.
+003484     ADD JB-LINE-TOTAL TO JB-SALES-TOTAL.
+003490 2060-EXIT.
+003500     EXIT.
+003510
+003520****************************************************************
+003530*  2100-WRITE-ORDER-RECORD
+003540*
+003550*  WRITES ONE ORDER-FILE RECORD FOR THE FLAVOR JUST RESOLVED, THE
+003560*  SAME LAYOUT JELLO-WORLD WRITES, SO THE TWO RECONCILE.
+003570****************************************************************
+003580 2100-WRITE-ORDER-RECORD.
+003590     ACCEPT JB-ORDER-DATE FROM DATE YYYYMMDD.
+003600     ACCEPT JB-ORDER-TIME FROM TIME.
+003610     MOVE JB-ORDER-DATE TO OR-ORDER-DATE
+003620     MOVE JB-ORDER-TIME TO OR-ORDER-TIME
+003630     MOVE TR-CUSTOMER-NAME TO OR-CUSTOMER-NAME
+003640     MOVE YourFlavor TO OR-FLAVOR-NAME
+003641     MOVE JB-QUANTITY TO OR-QUANTITY
+003642     MOVE JB-UNIT-PRICE TO OR-UNIT-PRICE
+003643     MOVE JB-LINE-TOTAL TO OR-LINE-TOTAL
+003650     WRITE ORDER-RECORD.
+003660 2100-EXIT.
+003670     EXIT.
+003680
+003681****************************************************************
+003682*  2110-WRITE-CHECKPOINT
+003683*
+003684*  REWRITES CHECKPOINT-FILE WITH THE SEQUENCE NUMBER JUST POSTED,
+003685*  SO A RESTART AFTER THIS POINT PICKS UP WITH THE NEXT ONE.
+003686****************************************************************
+003687 2110-WRITE-CHECKPOINT.
+003688     OPEN OUTPUT CHECKPOINT-FILE.
+003689     MOVE TR-TRANS-SEQ TO CK-LAST-SEQ.
+003690     WRITE CHECKPOINT-RECORD.
+003691     CLOSE CHECKPOINT-FILE.
+003692 2110-EXIT.
+003693     EXIT.
+003694
+003695****************************************************************
+003700*  8000-TALLY-REPORT
+003710*
+003720*  PRINTS HOW MANY OF EACH FLAVOR WERE SOLD THIS BATCH AND HOW
+003730*  MANY TRANSACTIONS WERE READ, POSTED, AND REJECTED.
+003740****************************************************************
+003750 8000-TALLY-REPORT.
+003760     DISPLAY "   "
+003770     DISPLAY "Batch flavor tally:"
+003780     PERFORM 8010-DISPLAY-ONE-TALLY
+003790         VARYING JB-FLAVOR-IDX FROM 1 BY 1
+003800         UNTIL JB-FLAVOR-IDX > JB-FLAVOR-COUNT
+003810     DISPLAY "   "
+003820     DISPLAY "Transactions read:     " JB-TRANS-READ
+003830     DISPLAY "Transactions posted:   " JB-TRANS-POSTED
+003840     DISPLAY "Transactions rejected: " JB-TRANS-REJECTED
+003842     DISPLAY "Transactions skipped:  " JB-TRANS-SKIPPED
+003845     DISPLAY "Sales total:           " JB-SALES-TOTAL
+003850     DISPLAY "   ".
+003860 8000-EXIT.
+003870     EXIT.
+003880
+003890****************************************************************
+003900*  8010-DISPLAY-ONE-TALLY
+003910*
+003920*  DISPLAYS HOW MANY OF ONE FLAVOR WERE SOLD THIS BATCH.
+003930****************************************************************
+003940 8010-DISPLAY-ONE-TALLY.
+003950     DISPLAY "  " JB-FLAVOR-NAME(JB-FLAVOR-IDX) ": "
+003960             JB-FLAVOR-SOLD(JB-FLAVOR-IDX).
+003970 8010-EXIT.
+003980     EXIT.
+003990
+003991****************************************************************
+003992*  8020-SAVE-INVENTORY
+003993*
+003994*  WRITES JB-INVENTORY-TABLE BACK OUT TO INVENTORY-FILE SO
+003995*  TODAY'S BATCH SALES ARE REFLECTED IN TOMORROW'S ON-HAND
+003996*  COUNTS INSTEAD OF RELOADING FULL STOCK EVERY RUN.
+003997****************************************************************
+003998 8020-SAVE-INVENTORY.
+003999     OPEN OUTPUT INVENTORY-FILE.
+004001     PERFORM 8030-WRITE-INVENTORY-RECORD
+004002         VARYING JB-INVENTORY-IDX FROM 1 BY 1
+004003         UNTIL JB-INVENTORY-IDX > JB-INVENTORY-COUNT.
+004004     CLOSE INVENTORY-FILE.
+004005 8020-EXIT.
+004006     EXIT.
+004007
+004008****************************************************************
+004009*  8030-WRITE-INVENTORY-RECORD
+004010*
+004011*  WRITES ONE INVENTORY-FILE RECORD FROM JB-INVENTORY-TABLE.
+004012****************************************************************
+004013 8030-WRITE-INVENTORY-RECORD.
+004014     MOVE JB-INVENTORY-CODE(JB-INVENTORY-IDX) TO IV-FLAVOR-CODE.
+004015     MOVE JB-INVENTORY-ON-HAND(JB-INVENTORY-IDX) TO IV-ON-HAND.
+004016     WRITE INVENTORY-RECORD.
+004017 8030-EXIT.
+004018     EXIT.
+004019
+004020****************************************************************
+004021*  8040-RESET-CHECKPOINT
+004022*
+004023*  CLEARS CHECKPOINT-FILE BACK TO SEQUENCE 0 NOW THAT THE JOB HAS
+004024*  RUN TO A NORMAL END, SO THE LAST-POSTED-SEQ IT HOLDS ONLY EVER
+004025*  APPLIES TO A RUN THAT WAS CANCELLED PARTWAY THROUGH.  WITHOUT
+004026*  THIS, THE NEXT DAY'S ORDER-TRANS (WHICH STARTS OVER AT
+004027*  SEQUENCE 1) WOULD LOOK LIKE IT WAS ALREADY POSTED AND WOULD
+004028*  BE SKIPPED ENTIRELY.
+004029****************************************************************
+004030 8040-RESET-CHECKPOINT.
+004031     OPEN OUTPUT CHECKPOINT-FILE.
+004032     MOVE 0 TO CK-LAST-SEQ.
+004033     WRITE CHECKPOINT-RECORD.
+004034     CLOSE CHECKPOINT-FILE.
+004035 8040-EXIT.
+004036     EXIT.
+004037
+004038****************************************************************
+004039*  9000-TERMINATE
+004041*
+004042*  SAVES THE UPDATED INVENTORY, RESETS THE CHECKPOINT SINCE THE
+004043*  JOB FINISHED CLEANLY, CLOSES THE FILES, AND SIGNS OFF.
+004044****************************************************************
+004050 9000-TERMINATE.
+004051     PERFORM 8020-SAVE-INVENTORY
+004052         THRU 8020-EXIT.
+004053     PERFORM 8040-RESET-CHECKPOINT
+004054         THRU 8040-EXIT.
+004060     CLOSE ORDER-TRANS.
+004070     CLOSE ORDER-FILE.
+004075     CLOSE AUDIT-LOG.
+004080     DISPLAY "JELLO-BATCH complete.".
+004090 9000-EXIT.
+004100     EXIT.
+004110
+004120 END PROGRAM JELLO-BATCH.
