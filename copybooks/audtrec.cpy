@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  AUDTREC.CPY
+      *
+      *  RECORD LAYOUT FOR AUDIT-LOG.  ONE RECORD IS APPENDED FOR
+      *  EVERY CHOICE KEYED OR QUEUED, GOOD OR BAD, SO A RUN CAN BE
+      *  RECONSTRUCTED KEYSTROKE BY KEYSTROKE WHEN THE DRAWER DOES NOT
+      *  MATCH THE TALLY AT CLOSE.  SEPARATE FROM ORDER-FILE, WHICH
+      *  ONLY EVER HOLDS THE CLEAN, POSTED SALES.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  AB  ORIGINAL RECORD - DATE, TIME, NAME, RAW
+      *                      CHOICE, RESOLVED FLAVOR.
+      *****************************************************************
+           05  AL-LOG-DATE             PIC X(08).
+           05  AL-LOG-TIME             PIC X(08).
+           05  AL-CUSTOMER-NAME        PIC X(15).
+           05  AL-RAW-CHOICE           PIC X(01).
+           05  AL-FLAVOR-NAME          PIC X(15).
