@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  ORDFREC.CPY
+      *
+      *  RECORD LAYOUT FOR ORDER-FILE.  ONE RECORD IS WRITTEN FOR
+      *  EVERY FLAVOR SOLD, WHETHER THE SALE CAME FROM THE INTERACTIVE
+      *  COUNTER PROGRAM (JELLO-WORLD) OR THE BATCH PROGRAM
+      *  (JELLO-BATCH), SO THE TWO CAN BE RECONCILED AGAINST EACH
+      *  OTHER AND AGAINST THE CASH DRAWER AT END OF DAY.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  AB  ORIGINAL RECORD - DATE, TIME, NAME,
+      *                      FLAVOR.
+      *      2026-08-09  AB  ADDED QUANTITY, UNIT PRICE, AND LINE
+      *                      TOTAL SO ORDER-FILE CAN BACK UP THE
+      *                      RECEIPT TOTAL AT CLOSE OF DRAWER.
+      *****************************************************************
+           05  OR-ORDER-DATE           PIC X(08).
+           05  OR-ORDER-TIME           PIC X(08).
+           05  OR-CUSTOMER-NAME        PIC X(15).
+           05  OR-FLAVOR-NAME          PIC X(15).
+           05  OR-QUANTITY             PIC 9(03).
+           05  OR-UNIT-PRICE           PIC 9(03)V99.
+           05  OR-LINE-TOTAL           PIC 9(05)V99.
