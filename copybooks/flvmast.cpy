@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  FLVMAST.CPY
+      *
+      *  RECORD LAYOUT FOR FLAVOR-MASTER.  ONE RECORD PER FLAVOR WE
+      *  CARRY, KEYED BY THE SAME MENU NUMBER THE CUSTOMER KEYS IN AS
+      *  Choice.  SWAP A SEASONAL FLAVOR IN OR OUT BY EDITING THIS
+      *  FILE'S DATA, NOT THE PROGRAM.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  AB  ORIGINAL RECORD - FLAVOR CODE AND NAME.
+      *****************************************************************
+           05  FM-FLAVOR-CODE          PIC 9(01).
+           05  FM-FLAVOR-NAME          PIC X(15).
