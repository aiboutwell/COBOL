@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  INVMAST.CPY
+      *
+      *  RECORD LAYOUT FOR INVENTORY-FILE.  ONE RECORD PER FLAVOR CODE
+      *  IN FLAVOR-MASTER, CARRYING TODAY'S ON-HAND COUNT SO THE
+      *  COUNTER PROGRAM CAN REFUSE TO SELL A FLAVOR THAT HAS RUN OUT.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  AB  ORIGINAL RECORD - FLAVOR CODE AND
+      *                      ON-HAND COUNT.
+      *****************************************************************
+           05  IV-FLAVOR-CODE          PIC 9(01).
+           05  IV-ON-HAND              PIC 9(05).
