@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CKPTREC.CPY
+      *
+      *  RECORD LAYOUT FOR CHECKPOINT-FILE.  HOLDS THE TR-TRANS-SEQ OF
+      *  THE LAST ORDER-TRANS RECORD SUCCESSFULLY POSTED TO ORDER-FILE,
+      *  SO A RUN THAT ABENDS PARTWAY THROUGH CAN BE RESTARTED WITHOUT
+      *  DOUBLE-POSTING THE RECORDS THAT ALREADY WENT THROUGH.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  AB  ORIGINAL RECORD - LAST POSTED SEQUENCE.
+      *****************************************************************
+           05  CK-LAST-SEQ             PIC 9(05).
