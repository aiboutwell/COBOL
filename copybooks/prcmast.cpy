@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PRCMAST.CPY
+      *
+      *  RECORD LAYOUT FOR PRICE-MASTER.  ONE RECORD PER FLAVOR CODE
+      *  IN FLAVOR-MASTER, CARRYING TODAY'S UNIT PRICE SO A RECEIPT CAN
+      *  BE RUNG UP WITHOUT A PRICE HARDCODED IN THE PROGRAM.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  AB  ORIGINAL RECORD - FLAVOR CODE AND PRICE.
+      *****************************************************************
+           05  PM-FLAVOR-CODE          PIC 9(01).
+           05  PM-PRICE                PIC 9(03)V99.
