@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  TRNSREC.CPY
+      *
+      *  RECORD LAYOUT FOR ORDER-TRANS.  ONE RECORD PER CATERING ORDER
+      *  PHONED IN AHEAD OF TIME, QUEUED UP FOR JELLO-BATCH TO RUN
+      *  THROUGH THE SAME FLAVOR-RESOLUTION LOGIC AS THE COUNTER
+      *  PROGRAM WITHOUT ANYONE KEYING IT IN LIVE.  TR-TRANS-SEQ IS
+      *  THE KEY A RESTART WOULD SKIP FORWARD PAST.
+      *
+      *  MODIFICATION HISTORY
+      *      2026-08-09  AB  ORIGINAL RECORD - SEQ, NAME, CHOICE.
+      *****************************************************************
+           05  TR-TRANS-SEQ            PIC 9(05).
+           05  TR-CUSTOMER-NAME        PIC X(15).
+           05  TR-CHOICE               PIC 9(01).
