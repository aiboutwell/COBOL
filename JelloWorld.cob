@@ -1,65 +1,818 @@
-      * Need to validate the choice is an integer. Shows desired error
-      * but ends program.
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. JELLO-WORLD.
-       AUTHOR. Amanda Boutwell.
-       DATE-WRITTEN. August 23, 2022
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 YourName PIC X(15).
-           01 Choice PIC 9.
-           01 YourFlavor PIC X(15).
-           01 Again PIC X VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       DISPLAY "Welcome."
-       DISPLAY " "
-       DISPLAY "What is your name? "
-       ACCEPT YourName
-       DISPLAY " "
-       DISPLAY "Jello, " YourName
-       PERFORM UNTIL Again='N' 
-               DISPLAY "Choose one " WITH NO ADVANCING
-               DISPLAY "of our 6 delicious flavors. "
-               DISPLAY "   "
-               DISPLAY "1: Strawberry"
-               DISPLAY "2: Cherry"
-               DISPLAY "3: Raspberry"
-               DISPLAY "4: Orange"
-               DISPLAY "5: Lemon"
-               DISPLAY "6: Lime"
-               DISPLAY "0: Quit"
-               DISPLAY " "
-               ACCEPT Choice
-               DISPLAY " "
-               EVALUATE Choice
-                   WHEN 1 MOVE 'Strawberry' TO YourFlavor
-                   WHEN 2 MOVE 'Cherry' TO YourFlavor
-                   WHEN 3 MOVE 'Raspberry' TO YourFlavor
-                   WHEN 4 MOVE 'Orange' TO YourFlavor
-                   WHEN 5 MOVE 'Lemon' TO YourFlavor
-                   WHEN 6 MOVE 'Lime' TO YourFlavor
-                   WHEN 0 MOVE 'N' TO Again
-                   WHEN OTHER MOVE 'ERROR' TO YourFlavor
-               END-EVALUATE
-               DISPLAY "   "
-               DISPLAY "   "
-               DISPLAY "Here is your choice: " YourFlavor "."
-               DISPLAY "   "
-               DISPLAY "   "
-       END-PERFORM.
-       DISPLAY "   "
-       DISPLAY "Next time you are at the " WITH NO ADVANCING
-               DISPLAY "the store, be sure to look " WITH NO ADVANCING
-               DISPLAY "for the box with the Big Red " WITH NO ADVANCING
-               DISPLAY "Letters."
-               DISPLAY "J-E-L-L--O!"          
-                  STOP RUN.
-
-       END PROGRAM JELLO-WORLD.
+000010****************************************************************
+000020*  PROGRAM-ID.  JELLO-WORLD
+000030*
+000040*  INTERACTIVE COUNTER-TOP ORDER ENTRY FOR JELLO FLAVORS.
+000050*  PROMPTS A CUSTOMER FOR A NAME, LETS THEM PICK FLAVORS UNTIL
+000060*  THEY QUIT, AND LOGS EACH SALE TO ORDER-FILE SO THE DAY'S
+000070*  FLAVOR MIX CAN BE RECONCILED AGAINST THE CASH DRAWER.
+000080*
+000090*  MODIFICATION HISTORY
+000100*      2022-08-23  AB  ORIGINAL VERSION.
+000110*      2026-08-09  AB  ADDED ORDER-FILE SO EVERY SALE SURVIVES
+000120*                      PAST STOP RUN.  RESTRUCTURED INTO
+000130*                      NUMBERED PARAGRAPHS ALONG THE WAY.
+000140****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. JELLO-WORLD.
+000170 AUTHOR. Amanda Boutwell.
+000180 INSTALLATION. COUNTER SALES.
+000190 DATE-WRITTEN. August 23, 2022.
+000200 DATE-COMPILED.
+000210
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. GNUCOBOL.
+000250 OBJECT-COMPUTER. GNUCOBOL.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT ORDER-FILE ASSIGN TO "ORDER-FILE"
+000290         ORGANIZATION IS SEQUENTIAL
+000295         FILE STATUS IS JW-ORDER-FILE-STATUS.
+000300     SELECT FLAVOR-MASTER ASSIGN TO "FLAVOR-MASTER"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT INVENTORY-FILE ASSIGN TO "INVENTORY-FILE"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000335     SELECT PRICE-MASTER ASSIGN TO "PRICE-MASTER"
+000336         ORGANIZATION IS LINE SEQUENTIAL.
+000337     SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+000338         ORGANIZATION IS LINE SEQUENTIAL
+000339         FILE STATUS IS JW-AUDIT-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  ORDER-FILE
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  ORDER-RECORD.
+000400     COPY "ordfrec.cpy".
+000410
+000420 FD  FLAVOR-MASTER
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  FLAVOR-MASTER-RECORD.
+000450     COPY "flvmast.cpy".
+000460
+000470 FD  INVENTORY-FILE
+000480     LABEL RECORDS ARE STANDARD.
+000490 01  INVENTORY-RECORD.
+000500     COPY "invmast.cpy".
+000505
+000506 FD  PRICE-MASTER
+000507     LABEL RECORDS ARE STANDARD.
+000508 01  PRICE-MASTER-RECORD.
+000509     COPY "prcmast.cpy".
+000511
+000512 FD  AUDIT-LOG
+000513     LABEL RECORDS ARE STANDARD.
+000514 01  AUDIT-LOG-RECORD.
+000515     COPY "audtrec.cpy".
+000516
+000520 WORKING-STORAGE SECTION.
+000530     01 YourName PIC X(15).
+000540     01 Choice PIC 9.
+000541     01 Quantity PIC 9(01).
+000550     01 YourFlavor PIC X(15).
+000560     01 Again PIC X VALUE 'Y'.
+000570
+000580*---------------------------------------------------------------
+000590*    FIELDS ADDED FOR ORDER-FILE LOGGING.
+000600*---------------------------------------------------------------
+000610     01 JW-ORDER-DATE PIC X(08).
+000620     01 JW-ORDER-TIME PIC X(08).
+000630
+000640*---------------------------------------------------------------
+000650*    FIELDS ADDED TO VALIDATE CHOICE BEFORE IT IS TRUSTED.
+000660*---------------------------------------------------------------
+000670     01 JW-CHOICE-RAW PIC X(01).
+000680     01 JW-CHOICE-VALID PIC X VALUE 'N'.
+000690         88 JW-VALID-CHOICE VALUE 'Y'.
+000695
+000696*---------------------------------------------------------------
+000697*    FIELDS FOR THE AUDIT-LOG ENTRY WRITTEN ON EVERY ACCEPT OF
+000698*    Choice, GOOD OR BAD.
+000699*---------------------------------------------------------------
+000700     01 JW-AUDIT-CHOICE PIC 9(01).
+000701     01 JW-AUDIT-FLAVOR PIC X(15).
+000702     01 JW-AUDIT-STATUS PIC X(02).
+000703     01 JW-ORDER-FILE-STATUS PIC X(02).
+000704
+000710*---------------------------------------------------------------
+000720*    FLAVOR-MASTER IS READ INTO THIS TABLE AT START-UP SO THE
+000730*    MENU AND THE FLAVOR LOOKUP BOTH DRIVE OFF DATA INSTEAD OF
+000740*    A HARDCODED LIST.  THE SOLD-COUNT ARRAY RUNS PARALLEL TO
+000750*    THE FLAVOR TABLE SO THE END-OF-RUN TALLY STAYS CORRECT NO
+000760*    MATTER WHAT FLAVORS FLAVOR-MASTER HOLDS THIS SEASON.
+000770*---------------------------------------------------------------
+000780     01 JW-FLAVOR-TABLE.
+000790         05 JW-FLAVOR-ENTRY OCCURS 1 TO 20 TIMES
+000800                 DEPENDING ON JW-FLAVOR-COUNT
+000810                 INDEXED BY JW-FLAVOR-IDX.
+000820             10 JW-FLAVOR-CODE      PIC 9(01).
+000830             10 JW-FLAVOR-NAME      PIC X(15).
+000840             10 JW-FLAVOR-SOLD      PIC 9(05) VALUE 0.
+000850     01 JW-FLAVOR-COUNT PIC 9(02) VALUE 0.
+000860     01 JW-FLAVOR-MASTER-EOF PIC X VALUE 'N'.
+000870         88 JW-END-OF-FLAVOR-MASTER VALUE 'Y'.
+000880
+000890*---------------------------------------------------------------
+000900*    INVENTORY-FILE IS READ INTO THIS TABLE AT START-UP SO THE
+000910*    KIOSK KNOWS WHAT IS LEFT TO SELL.  ON-HAND IS DECREMENTED
+000920*    AS EACH SALE IS RUNG UP; A FLAVOR AT ZERO IS REFUSED AND
+000930*    THE CUSTOMER IS ASKED TO PICK AGAIN.
+000940*---------------------------------------------------------------
+000950     01 JW-INVENTORY-TABLE.
+000960         05 JW-INVENTORY-ENTRY OCCURS 1 TO 20 TIMES
+000970                 DEPENDING ON JW-INVENTORY-COUNT
+000980                 INDEXED BY JW-INVENTORY-IDX.
+000990             10 JW-INVENTORY-CODE    PIC 9(01).
+001000             10 JW-INVENTORY-ON-HAND PIC 9(05) COMP.
+001010     01 JW-INVENTORY-COUNT PIC 9(02) COMP VALUE 0.
+001020     01 JW-INVENTORY-EOF PIC X VALUE 'N'.
+001030         88 JW-END-OF-INVENTORY VALUE 'Y'.
+001040
+001050*---------------------------------------------------------------
+001060*    FIELDS ADDED SO THE KIOSK CAN SERVE MULTIPLE CUSTOMERS
+001070*    WITHOUT RESTARTING THE JOB.
+001080*---------------------------------------------------------------
+001090     01 JW-MORE-CUSTOMERS PIC X VALUE 'Y'.
+001100         88 JW-ANOTHER-CUSTOMER VALUE 'Y'.
+001110     01 JW-ANOTHER-RAW PIC X(01).
+001111
+001112*---------------------------------------------------------------
+001113*    FIELDS ADDED TO VALIDATE Quantity BEFORE IT IS TRUSTED,
+001114*    THE SAME PATTERN 2050-ACCEPT-CHOICE USES FOR Choice.
+001115*---------------------------------------------------------------
+001116     01 JW-QUANTITY-RAW PIC X(01).
+001117     01 JW-QUANTITY-VALID PIC X VALUE 'N'.
+001118         88 JW-VALID-QUANTITY VALUE 'Y'.
+001119
+001120*---------------------------------------------------------------
+001121*    PRICE-MASTER IS READ INTO THIS TABLE AT START-UP SO EACH
+001122*    LINE OF THE RECEIPT CAN BE PRICED WITHOUT A PRICE
+001123*    HARDCODED IN THE PROGRAM.
+001124*---------------------------------------------------------------
+001125     01 JW-PRICE-TABLE.
+001126         05 JW-PRICE-ENTRY OCCURS 1 TO 20 TIMES
+001127                 DEPENDING ON JW-PRICE-COUNT
+001128                 INDEXED BY JW-PRICE-IDX.
+001129             10 JW-PRICE-CODE      PIC 9(01).
+001130             10 JW-PRICE-AMOUNT    PIC 9(03)V99.
+001131     01 JW-PRICE-COUNT PIC 9(02) COMP VALUE 0.
+001132     01 JW-PRICE-EOF PIC X VALUE 'N'.
+001133         88 JW-END-OF-PRICES VALUE 'Y'.
+001134     01 JW-UNIT-PRICE PIC 9(03)V99 VALUE 0.
+001135     01 JW-LINE-TOTAL PIC 9(05)V99 VALUE 0.
+001136
+001137*---------------------------------------------------------------
+001138*    ONE RECEIPT LINE IS BUILT FOR EACH FLAVOR RUNG UP DURING
+001139*    THE CURRENT CUSTOMER'S SESSION SO A FULL RECEIPT CAN BE
+001140*    PRINTED WHEN THEY ANSWER 0/QUIT.  RESET FOR EACH NEW
+001141*    CUSTOMER IN 1500-CUSTOMER-SESSION.
+001142*---------------------------------------------------------------
+001143     01 JW-RECEIPT-TABLE.
+001144         05 JW-RECEIPT-LINE OCCURS 1 TO 20 TIMES
+001145                 DEPENDING ON JW-RECEIPT-COUNT
+001146                 INDEXED BY JW-RECEIPT-IDX.
+001147             10 JW-RECEIPT-FLAVOR   PIC X(15).
+001148             10 JW-RECEIPT-QTY      PIC 9(03).
+001149             10 JW-RECEIPT-PRICE    PIC 9(03)V99.
+001150             10 JW-RECEIPT-TOTAL    PIC 9(05)V99.
+001151     01 JW-RECEIPT-COUNT PIC 9(02) COMP VALUE 0.
+001152     01 JW-ORDER-TOTAL PIC 9(07)V99 VALUE 0.
+001153
+001154*---------------------------------------------------------------
+001155*    EDITED FIELDS SO THE PRINTED RECEIPT SHOWS MONEY WITH A
+001156*    DECIMAL POINT INSTEAD OF RAW ZERO-PADDED DIGITS.
+001157*---------------------------------------------------------------
+001158     01 JW-DISP-PRICE PIC ZZ9.99.
+001159     01 JW-DISP-LINE-TOTAL PIC ZZZZ9.99.
+001160     01 JW-DISP-ORDER-TOTAL PIC ZZZZZZ9.99.
+001161
+001162 PROCEDURE DIVISION.
+001163
+001164****************************************************************
+001165*  0000-MAINLINE
+001170*
+001180*  OPENS THE FILES, RUNS THE ORDER LOOP FOR ONE CUSTOMER, THEN
+001190*  CLOSES UP AND SAYS GOODNIGHT.
+001200****************************************************************
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE
+001230         THRU 1000-EXIT.
+001240     PERFORM 1500-CUSTOMER-SESSION
+001250         THRU 1500-EXIT
+001260         UNTIL JW-MORE-CUSTOMERS = 'N'.
+001270     PERFORM 8000-TALLY-REPORT
+001280         THRU 8000-EXIT.
+001290     PERFORM 9000-TERMINATE
+001300         THRU 9000-EXIT.
+001310     STOP RUN.
+001320
+001330****************************************************************
+001340*  1000-INITIALIZE
+001350*
+001360*  OPENS ORDER-FILE FOR APPEND (SO A PRIOR JELLO-BATCH RUN'S
+001365*  SALES ARE NOT LOST) AND DISPLAYS THE WELCOME BANNER.
+001370****************************************************************
+001380 1000-INITIALIZE.
+001385     OPEN EXTEND ORDER-FILE.
+001386     IF JW-ORDER-FILE-STATUS = '35'
+001387         OPEN OUTPUT ORDER-FILE
+001388     END-IF.
+001391     OPEN EXTEND AUDIT-LOG.
+001392     IF JW-AUDIT-STATUS = '35'
+001393         OPEN OUTPUT AUDIT-LOG
+001394     END-IF.
+001400     PERFORM 1100-LOAD-FLAVOR-MASTER
+001410         THRU 1100-EXIT.
+001420     PERFORM 1200-LOAD-INVENTORY
+001430         THRU 1200-EXIT.
+001435     PERFORM 1300-LOAD-PRICES
+001436         THRU 1300-EXIT.
+001440     DISPLAY "Welcome."
+001450     DISPLAY " ".
+001460 1000-EXIT.
+001470     EXIT.
+001480
+001490
+001500****************************************************************
+001510*  1100-LOAD-FLAVOR-MASTER
+001520*
+001530*  READS FLAVOR-MASTER INTO JW-FLAVOR-TABLE SO THE MENU AND THE
+001540*  FLAVOR LOOKUP CAN DRIVE OFF MAINTAINABLE DATA.
+001550****************************************************************
+001560 1100-LOAD-FLAVOR-MASTER.
+001570     OPEN INPUT FLAVOR-MASTER.
+001580     MOVE 0 TO JW-FLAVOR-COUNT.
+001590     MOVE 'N' TO JW-FLAVOR-MASTER-EOF.
+001600     PERFORM 1110-READ-FLAVOR-RECORD
+001610         THRU 1110-EXIT.
+001620     PERFORM 1120-STORE-FLAVOR-RECORD
+001630         THRU 1120-EXIT
+001640         UNTIL JW-END-OF-FLAVOR-MASTER.
+001650     CLOSE FLAVOR-MASTER.
+001660 1100-EXIT.
+001670     EXIT.
+001680
+001690****************************************************************
+001700*  1110-READ-FLAVOR-RECORD
+001710*
+001720*  READS ONE FLAVOR-MASTER RECORD AHEAD.
+001730****************************************************************
+001740 1110-READ-FLAVOR-RECORD.
+001750     READ FLAVOR-MASTER
+001760         AT END MOVE 'Y' TO JW-FLAVOR-MASTER-EOF
+001770     END-READ.
+001780 1110-EXIT.
+001790     EXIT.
+001800
+001810****************************************************************
+001820*  1120-STORE-FLAVOR-RECORD
+001830*
+001840*  ADDS THE FLAVOR JUST READ TO JW-FLAVOR-TABLE AND PRIMES THE
+001850*  NEXT READ.
+001860****************************************************************
+001870 1120-STORE-FLAVOR-RECORD.
+001880     ADD 1 TO JW-FLAVOR-COUNT.
+001890     SET JW-FLAVOR-IDX TO JW-FLAVOR-COUNT.
+001900     MOVE FM-FLAVOR-CODE TO JW-FLAVOR-CODE(JW-FLAVOR-IDX).
+001910     MOVE FM-FLAVOR-NAME TO JW-FLAVOR-NAME(JW-FLAVOR-IDX).
+001920     PERFORM 1110-READ-FLAVOR-RECORD
+001930         THRU 1110-EXIT.
+001940 1120-EXIT.
+001950     EXIT.
+001960
+001970****************************************************************
+001980*  1200-LOAD-INVENTORY
+001990*
+002000*  READS INVENTORY-FILE INTO JW-INVENTORY-TABLE SO EACH SALE CAN
+002010*  BE CHECKED AGAINST TODAY'S ON-HAND COUNT.
+002020****************************************************************
+002030 1200-LOAD-INVENTORY.
+002040     OPEN INPUT INVENTORY-FILE.
+002050     MOVE 0 TO JW-INVENTORY-COUNT.
+002060     MOVE 'N' TO JW-INVENTORY-EOF.
+002070     PERFORM 1210-READ-INVENTORY-RECORD
+002080         THRU 1210-EXIT.
+002090     PERFORM 1220-STORE-INVENTORY-RECORD
+002100         THRU 1220-EXIT
+002110         UNTIL JW-END-OF-INVENTORY.
+002120     CLOSE INVENTORY-FILE.
+002130 1200-EXIT.
+002140     EXIT.
+002150
+002160****************************************************************
+002170*  1210-READ-INVENTORY-RECORD
+002180*
+002190*  READS ONE INVENTORY-FILE RECORD AHEAD.
+002200****************************************************************
+002210 1210-READ-INVENTORY-RECORD.
+002220     READ INVENTORY-FILE
+002230         AT END MOVE 'Y' TO JW-INVENTORY-EOF
+002240     END-READ.
+002250 1210-EXIT.
+002260     EXIT.
+002270
+002280****************************************************************
+002290*  1220-STORE-INVENTORY-RECORD
+002300*
+002310*  ADDS THE ON-HAND COUNT JUST READ TO JW-INVENTORY-TABLE AND
+002320*  PRIMES THE NEXT READ.
+002330****************************************************************
+002340 1220-STORE-INVENTORY-RECORD.
+002350     ADD 1 TO JW-INVENTORY-COUNT.
+002360     SET JW-INVENTORY-IDX TO JW-INVENTORY-COUNT.
+002370     MOVE IV-FLAVOR-CODE TO JW-INVENTORY-CODE(JW-INVENTORY-IDX).
+002380     MOVE IV-ON-HAND TO JW-INVENTORY-ON-HAND(JW-INVENTORY-IDX).
+002390     PERFORM 1210-READ-INVENTORY-RECORD
+002400         THRU 1210-EXIT.
+002410 1220-EXIT.
+002420     EXIT.
+002430
+002431****************************************************************
+002432*  1300-LOAD-PRICES
+002433*
+002434*  READS PRICE-MASTER INTO JW-PRICE-TABLE SO EACH RECEIPT LINE
+002435*  CAN BE PRICED WITHOUT A PRICE HARDCODED IN THE PROGRAM.
+002436****************************************************************
+002437 1300-LOAD-PRICES.
+002438     OPEN INPUT PRICE-MASTER.
+002439     MOVE 0 TO JW-PRICE-COUNT.
+002440     MOVE 'N' TO JW-PRICE-EOF.
+002441     PERFORM 1310-READ-PRICE-RECORD
+002442         THRU 1310-EXIT.
+002443     PERFORM 1320-STORE-PRICE-RECORD
+002444         THRU 1320-EXIT
+002445         UNTIL JW-END-OF-PRICES.
+002446     CLOSE PRICE-MASTER.
+002447 1300-EXIT.
+002448     EXIT.
+002449
+002450****************************************************************
+002451*  1310-READ-PRICE-RECORD
+002452*
+002453*  READS ONE PRICE-MASTER RECORD AHEAD.
+002454****************************************************************
+002455 1310-READ-PRICE-RECORD.
+002456     READ PRICE-MASTER
+002457         AT END MOVE 'Y' TO JW-PRICE-EOF
+002458     END-READ.
+002459 1310-EXIT.
+002460     EXIT.
+002461
+002462****************************************************************
+002463*  1320-STORE-PRICE-RECORD
+002464*
+002465*  ADDS THE PRICE JUST READ TO JW-PRICE-TABLE AND PRIMES THE
+002466*  NEXT READ.
+002467****************************************************************
+002468 1320-STORE-PRICE-RECORD.
+002469     ADD 1 TO JW-PRICE-COUNT.
+002470     SET JW-PRICE-IDX TO JW-PRICE-COUNT.
+002471     MOVE PM-FLAVOR-CODE TO JW-PRICE-CODE(JW-PRICE-IDX).
+002472     MOVE PM-PRICE TO JW-PRICE-AMOUNT(JW-PRICE-IDX).
+002473     PERFORM 1310-READ-PRICE-RECORD
+002474         THRU 1310-EXIT.
+002475 1320-EXIT.
+002476     EXIT.
+002477
+002478****************************************************************
+002479*  1500-CUSTOMER-SESSION
+002480*
+002481*  RUNS ONE CUSTOMER, FROM GREETING THROUGH THEIR LAST FLAVOR
+002482*  ORDER.  A KIOSK CAN LOOP BACK HERE FOR THE NEXT CUSTOMER
+002483*  INSTEAD OF ENDING THE JOB.
+002484****************************************************************
+002510 1500-CUSTOMER-SESSION.
+002520     PERFORM 1600-GET-CUSTOMER-NAME
+002530         THRU 1600-EXIT.
+002540     MOVE 'Y' TO Again
+002541     MOVE 0 TO JW-RECEIPT-COUNT
+002542     MOVE 0 TO JW-ORDER-TOTAL
+002550     PERFORM 2000-PROCESS-ORDER
+002560         THRU 2000-EXIT
+002570         UNTIL Again = 'N'.
+002580 1500-EXIT.
+002590     EXIT.
+002600
+002610****************************************************************
+002620*  1600-GET-CUSTOMER-NAME
+002630*
+002640*  PROMPTS FOR AND ACCEPTS THE CURRENT CUSTOMER'S NAME.
+002650****************************************************************
+002660 1600-GET-CUSTOMER-NAME.
+002670     DISPLAY "What is your name? "
+002680     ACCEPT YourName
+002690     DISPLAY " "
+002700     DISPLAY "Jello, " YourName.
+002710 1600-EXIT.
+002720     EXIT.
+002730
+002740****************************************************************
+002750*  2000-PROCESS-ORDER
+002760*
+002770*  DISPLAYS THE FLAVOR MENU, ACCEPTS ONE CHOICE, AND LOGS THE
+002780*  SALE.  CHOICE 0 ENDS THE LOOP.
+002790****************************************************************
+002800 2000-PROCESS-ORDER.
+002810     PERFORM 2010-DISPLAY-MENU
+002820         THRU 2010-EXIT.
+002830     MOVE 'N' TO JW-CHOICE-VALID
+002840     PERFORM 2050-ACCEPT-CHOICE
+002850         THRU 2050-EXIT
+002860         UNTIL JW-VALID-CHOICE
+002870     EVALUATE Choice
+002880         WHEN 0 MOVE 'N' TO Again
+002885               PERFORM 2090-PRINT-RECEIPT
+002886                   THRU 2090-EXIT
+002890               PERFORM 2080-ASK-ANOTHER-CUSTOMER
+002900                   THRU 2080-EXIT
+002910         WHEN OTHER
+002915               PERFORM 2040-GET-QUANTITY
+002916                   THRU 2040-EXIT
+002920               PERFORM 2060-RESOLVE-FLAVOR
+002930                   THRU 2060-EXIT
+002940     END-EVALUATE
+002950     IF Choice NOT = 0
+002960         DISPLAY "   "
+002970         DISPLAY "   "
+002980         DISPLAY "Here is your choice: " YourFlavor "."
+002990         DISPLAY "   "
+003000         DISPLAY "   "
+003010         PERFORM 2100-WRITE-ORDER-RECORD
+003020             THRU 2100-EXIT
+003030     END-IF.
+003040 2000-EXIT.
+003050     EXIT.
+003060
+003070****************************************************************
+003080*  2010-DISPLAY-MENU
+003090*
+003100*  DISPLAYS THE FLAVOR MENU STRAIGHT FROM JW-FLAVOR-TABLE SO A
+003110*  DATA CHANGE IN FLAVOR-MASTER IS ALL IT TAKES TO CHANGE WHAT
+003120*  SHOWS UP ON THE SCREEN.
+003130****************************************************************
+003140 2010-DISPLAY-MENU.
+003150     DISPLAY "Choose one " WITH NO ADVANCING
+003160     DISPLAY "of our delicious flavors. "
+003170     DISPLAY "   "
+003180     PERFORM 2011-DISPLAY-ONE-FLAVOR
+003190         VARYING JW-FLAVOR-IDX FROM 1 BY 1
+003200         UNTIL JW-FLAVOR-IDX > JW-FLAVOR-COUNT
+003210     DISPLAY "0: Quit"
+003220     DISPLAY " ".
+003230 2010-EXIT.
+003240     EXIT.
+003250
+003260****************************************************************
+003270*  2011-DISPLAY-ONE-FLAVOR
+003280*
+003290*  DISPLAYS ONE LINE OF THE FLAVOR MENU.
+003300****************************************************************
+003310 2011-DISPLAY-ONE-FLAVOR.
+003320     DISPLAY JW-FLAVOR-CODE(JW-FLAVOR-IDX) ": "
+003330             JW-FLAVOR-NAME(JW-FLAVOR-IDX).
+003340 2011-EXIT.
+003350     EXIT.
+003360
+003370****************************************************************
+003380*  2060-RESOLVE-FLAVOR
+003390*
+003400*  LOOKS Choice UP IN JW-FLAVOR-TABLE, SETS YourFlavor, COUNTS
+003410*  THE SALE, AND DECREMENTS THE MATCHING INVENTORY-FILE ENTRY.
+003420*  2055-CHECK-STOCK HAS ALREADY CONFIRMED STOCK IS ON HAND
+003430*  BEFORE THIS PARAGRAPH IS REACHED.  A Choice THAT MATCHES NO
+003440*  TABLE ENTRY SHOULD NOT HAPPEN SINCE 2050-ACCEPT-CHOICE ALREADY
+003450*  LIMITS IT TO A FLAVOR-MASTER CODE, BUT IS GUARDED ANYWAY.
+003460****************************************************************
+003470 2060-RESOLVE-FLAVOR.
+003480     SET JW-FLAVOR-IDX TO 1.
+003490     SEARCH JW-FLAVOR-ENTRY
+003500         AT END MOVE 'ERROR' TO YourFlavor
+003510         WHEN JW-FLAVOR-CODE(JW-FLAVOR-IDX) = Choice
+003520             MOVE JW-FLAVOR-NAME(JW-FLAVOR-IDX) TO YourFlavor
+003530             ADD Quantity TO JW-FLAVOR-SOLD(JW-FLAVOR-IDX)
+003540     END-SEARCH.
+003550     SET JW-INVENTORY-IDX TO 1.
+003560     SEARCH JW-INVENTORY-ENTRY
+003570         AT END CONTINUE
+003580         WHEN JW-INVENTORY-CODE(JW-INVENTORY-IDX) = Choice
+003590             SUBTRACT Quantity FROM
+003600                 JW-INVENTORY-ON-HAND(JW-INVENTORY-IDX)
+003605     END-SEARCH.
+003606     MOVE 0 TO JW-UNIT-PRICE.
+003607     SET JW-PRICE-IDX TO 1.
+003608     SEARCH JW-PRICE-ENTRY
+003609         AT END CONTINUE
+003610         WHEN JW-PRICE-CODE(JW-PRICE-IDX) = Choice
+003611             MOVE JW-PRICE-AMOUNT(JW-PRICE-IDX) TO JW-UNIT-PRICE
+003612     END-SEARCH.
+003613     MULTIPLY JW-UNIT-PRICE BY Quantity GIVING JW-LINE-TOTAL.
+003614     ADD JW-LINE-TOTAL TO JW-ORDER-TOTAL.
+003615     PERFORM 2065-ADD-RECEIPT-LINE
+003616         THRU 2065-EXIT.
+003620 2060-EXIT.
+003630     EXIT.
+003631
+003632****************************************************************
+003633*  2065-ADD-RECEIPT-LINE
+003634*
+003635*  APPENDS THE FLAVOR JUST RESOLVED TO JW-RECEIPT-TABLE SO IT
+003636*  SHOWS UP ON THE RECEIPT 2090-PRINT-RECEIPT PRINTS WHEN THE
+003637*  CUSTOMER ANSWERS 0/QUIT.
+003638****************************************************************
+003639 2065-ADD-RECEIPT-LINE.
+003640     ADD 1 TO JW-RECEIPT-COUNT.
+003641     SET JW-RECEIPT-IDX TO JW-RECEIPT-COUNT.
+003642     MOVE YourFlavor TO JW-RECEIPT-FLAVOR(JW-RECEIPT-IDX).
+003643     MOVE Quantity TO JW-RECEIPT-QTY(JW-RECEIPT-IDX).
+003644     MOVE JW-UNIT-PRICE TO JW-RECEIPT-PRICE(JW-RECEIPT-IDX).
+003645     MOVE JW-LINE-TOTAL TO JW-RECEIPT-TOTAL(JW-RECEIPT-IDX).
+003646 2065-EXIT.
+003647     EXIT.
+003648
+003650****************************************************************
+003660*  2050-ACCEPT-CHOICE
+003670*
+003680*  ACCEPTS ONE RAW KEYSTROKE AND ONLY TRUSTS IT AS Choice WHEN IT
+003690*  IS A DIGIT FROM 0 TO 6.  ANYTHING ELSE RE-PROMPTS THE SAME
+003700*  CUSTOMER INSTEAD OF RECORDING AN 'ERROR' FLAVOR OR LETTING A
+003710*  BAD ACCEPT TAKE THE JOB DOWN.
+003720****************************************************************
+003730 2050-ACCEPT-CHOICE.
+003740     DISPLAY "   "
+003750     ACCEPT JW-CHOICE-RAW
+003760     DISPLAY " "
+003770     IF JW-CHOICE-RAW IS NUMERIC
+003780         MOVE JW-CHOICE-RAW TO Choice
+003785         IF Choice = 0
+003786             MOVE 'Y' TO JW-CHOICE-VALID
+003787         ELSE
+003788             SET JW-FLAVOR-IDX TO 1
+003789             SEARCH JW-FLAVOR-ENTRY
+003791                 AT END
+003792                     DISPLAY "Please enter a number from 0 to "
+003793                         JW-FLAVOR-COUNT "."
+003794                 WHEN JW-FLAVOR-CODE(JW-FLAVOR-IDX) = Choice
+003795                     MOVE 'Y' TO JW-CHOICE-VALID
+003796                     PERFORM 2055-CHECK-STOCK
+003797                         THRU 2055-EXIT
+003798             END-SEARCH
+003799         END-IF
+003800     ELSE
+003810         DISPLAY "Please enter a number from 0 to "
+003820             JW-FLAVOR-COUNT "."
+003900     END-IF.
+003901     PERFORM 2052-WRITE-AUDIT-ENTRY
+003902         THRU 2052-EXIT.
+003910 2050-EXIT.
+003920     EXIT.
+003921
+003922****************************************************************
+003923*  2052-WRITE-AUDIT-ENTRY
+003924*
+003925*  APPENDS ONE AUDIT-LOG RECORD FOR THE KEYSTROKE JUST ACCEPTED,
+003926*  WHETHER OR NOT IT TURNED OUT TO BE A VALID Choice, SO A BAD
+003927*  RUN CAN BE RECONSTRUCTED KEYSTROKE BY KEYSTROKE.
+003928****************************************************************
+003929 2052-WRITE-AUDIT-ENTRY.
+003930     ACCEPT JW-ORDER-DATE FROM DATE YYYYMMDD.
+003931     ACCEPT JW-ORDER-TIME FROM TIME.
+003932     MOVE SPACES TO JW-AUDIT-FLAVOR.
+003933     IF JW-CHOICE-RAW IS NUMERIC
+003934         MOVE JW-CHOICE-RAW TO JW-AUDIT-CHOICE
+003935         SET JW-FLAVOR-IDX TO 1
+003936         SEARCH JW-FLAVOR-ENTRY
+003937             AT END CONTINUE
+003938             WHEN JW-FLAVOR-CODE(JW-FLAVOR-IDX) = JW-AUDIT-CHOICE
+003939                 MOVE JW-FLAVOR-NAME(JW-FLAVOR-IDX)
+003940                     TO JW-AUDIT-FLAVOR
+003941         END-SEARCH
+003942     END-IF.
+003943     MOVE JW-ORDER-DATE TO AL-LOG-DATE
+003944     MOVE JW-ORDER-TIME TO AL-LOG-TIME
+003945     MOVE YourName TO AL-CUSTOMER-NAME
+003946     MOVE JW-CHOICE-RAW TO AL-RAW-CHOICE
+003947     MOVE JW-AUDIT-FLAVOR TO AL-FLAVOR-NAME
+003948     WRITE AUDIT-LOG-RECORD.
+003949 2052-EXIT.
+003950     EXIT.
+003951
+003952****************************************************************
+003953*  2055-CHECK-STOCK
+003960*
+003970*  REFUSES A CHOICE WHOSE INVENTORY-FILE ON-HAND COUNT HAS
+003980*  REACHED ZERO, SENDING THE CUSTOMER BACK TO 2050-ACCEPT-CHOICE
+003990*  FOR A DIFFERENT FLAVOR INSTEAD OF SELLING SOMETHING THAT IS
+004000*  NOT LEFT TO SELL.  ALSO REFUSES A CHOICE THAT WOULD OVERRUN
+004005*  JW-RECEIPT-TABLE, WHICH HOLDS AT MOST 20 LINES.
+004010****************************************************************
+004020 2055-CHECK-STOCK.
+004030     SET JW-INVENTORY-IDX TO 1.
+004040     SET JW-FLAVOR-IDX TO 1.
+004050     SEARCH JW-FLAVOR-ENTRY
+004060         AT END CONTINUE
+004070         WHEN JW-FLAVOR-CODE(JW-FLAVOR-IDX) = Choice CONTINUE
+004075     END-SEARCH.
+004080     SEARCH JW-INVENTORY-ENTRY
+004085         AT END CONTINUE
+004090         WHEN JW-INVENTORY-CODE(JW-INVENTORY-IDX) = Choice
+004095             IF JW-INVENTORY-ON-HAND(JW-INVENTORY-IDX) = 0
+004100                 DISPLAY "Sorry, we are out of "
+004105                     JW-FLAVOR-NAME(JW-FLAVOR-IDX)
+004110                     " today."
+004115                 MOVE 'N' TO JW-CHOICE-VALID
+004120             END-IF
+004125     END-SEARCH.
+004130     IF JW-CHOICE-VALID = 'Y' AND JW-RECEIPT-COUNT >= 20
+004135         DISPLAY "Sorry, one order can only hold 20 items. "
+004140             "Please quit and start a new order."
+004145         MOVE 'N' TO JW-CHOICE-VALID
+004150     END-IF.
+004190 2055-EXIT.
+004200     EXIT.
+004201
+004202****************************************************************
+004203*  2040-GET-QUANTITY
+004204*
+004205*  PROMPTS FOR HOW MANY OF THE CHOSEN FLAVOR THE CUSTOMER WANTS
+004206*  SO 2060-RESOLVE-FLAVOR CAN PRICE THE LINE.
+004207****************************************************************
+004208 2040-GET-QUANTITY.
+004209     MOVE 'N' TO JW-QUANTITY-VALID
+004210     PERFORM 2045-ACCEPT-QUANTITY
+004211         THRU 2045-EXIT
+004212         UNTIL JW-VALID-QUANTITY.
+004213 2040-EXIT.
+004214     EXIT.
+004215
+004216****************************************************************
+004217*  2045-ACCEPT-QUANTITY
+004218*
+004219*  ACCEPTS ONE RAW KEYSTROKE AND ONLY TRUSTS IT AS Quantity WHEN
+004220*  IT IS A DIGIT FROM 1 TO 9, THE SAME PATTERN 2050-ACCEPT-CHOICE
+004221*  USES FOR Choice.
+004222****************************************************************
+004223 2045-ACCEPT-QUANTITY.
+004224     DISPLAY "How many (1-9)? " WITH NO ADVANCING
+004225     ACCEPT JW-QUANTITY-RAW
+004226     IF JW-QUANTITY-RAW IS NUMERIC
+004227         MOVE JW-QUANTITY-RAW TO Quantity
+004228         IF Quantity > 0
+004229             MOVE 'Y' TO JW-QUANTITY-VALID
+004230         ELSE
+004231             DISPLAY "Please enter a quantity from 1 to 9."
+004232         END-IF
+004233     ELSE
+004234         DISPLAY "Please enter a quantity from 1 to 9."
+004235     END-IF.
+004236 2045-EXIT.
+004237     EXIT.
+004238
+004239****************************************************************
+004240*  2080-ASK-ANOTHER-CUSTOMER
+004241*
+004250*  OFFERS THE 0/QUIT CUSTOMER A CHANCE TO HAND THE KIOSK TO A
+004260*  NEW CUSTOMER INSTEAD OF ALWAYS ENDING THE JOB.
+004270****************************************************************
+004280 2080-ASK-ANOTHER-CUSTOMER.
+004290     DISPLAY "   "
+004300     DISPLAY "Another customer? (Y/N) "
+004310     ACCEPT JW-ANOTHER-RAW
+004320     DISPLAY " "
+004330     IF JW-ANOTHER-RAW = 'Y' OR JW-ANOTHER-RAW = 'y'
+004340         MOVE 'Y' TO JW-MORE-CUSTOMERS
+004350     ELSE
+004360         MOVE 'N' TO JW-MORE-CUSTOMERS
+004370     END-IF.
+004380 2080-EXIT.
+004390     EXIT.
+004391
+004392****************************************************************
+004393*  2090-PRINT-RECEIPT
+004394*
+004395*  PRINTS THE ITEMIZED RECEIPT FOR THE CUSTOMER JUST FINISHING UP
+004396*  SO THE COUNTER CAN CLOSE OUT THE CASH DRAWER AGAINST IT.
+004397****************************************************************
+004398 2090-PRINT-RECEIPT.
+004399     DISPLAY "   "
+004400     DISPLAY "Receipt for " YourName ":"
+004401     PERFORM 2091-PRINT-RECEIPT-LINE
+004402         VARYING JW-RECEIPT-IDX FROM 1 BY 1
+004403         UNTIL JW-RECEIPT-IDX > JW-RECEIPT-COUNT
+004404     MOVE JW-ORDER-TOTAL TO JW-DISP-ORDER-TOTAL
+004405     DISPLAY "  Total: " JW-DISP-ORDER-TOTAL
+004406     DISPLAY "   ".
+004407 2090-EXIT.
+004408     EXIT.
+004409
+004410****************************************************************
+004411*  2091-PRINT-RECEIPT-LINE
+004412*
+004413*  PRINTS ONE FLAVOR, QUANTITY, PRICE, AND LINE TOTAL ON THE
+004414*  RECEIPT.
+004415****************************************************************
+004416 2091-PRINT-RECEIPT-LINE.
+004417     MOVE JW-RECEIPT-PRICE(JW-RECEIPT-IDX) TO JW-DISP-PRICE
+004418     MOVE JW-RECEIPT-TOTAL(JW-RECEIPT-IDX) TO JW-DISP-LINE-TOTAL
+004419     DISPLAY "  " JW-RECEIPT-FLAVOR(JW-RECEIPT-IDX)
+004420             " x" JW-RECEIPT-QTY(JW-RECEIPT-IDX)
+004421             " @ " JW-DISP-PRICE
+004422             " = " JW-DISP-LINE-TOTAL.
+004423 2091-EXIT.
+004424     EXIT.
+004425
+004426****************************************************************
+004427*  2100-WRITE-ORDER-RECORD
+004430*
+004440*  WRITES ONE ORDER-FILE RECORD FOR THE FLAVOR JUST CHOSEN SO
+004450*  TODAY'S SALES SURVIVE PAST STOP RUN.
+004460****************************************************************
+004470 2100-WRITE-ORDER-RECORD.
+004480     ACCEPT JW-ORDER-DATE FROM DATE YYYYMMDD.
+004490     ACCEPT JW-ORDER-TIME FROM TIME.
+004500     MOVE JW-ORDER-DATE TO OR-ORDER-DATE
+004510     MOVE JW-ORDER-TIME TO OR-ORDER-TIME
+004520     MOVE YourName TO OR-CUSTOMER-NAME
+004530     MOVE YourFlavor TO OR-FLAVOR-NAME
+004531     MOVE Quantity TO OR-QUANTITY
+004532     MOVE JW-UNIT-PRICE TO OR-UNIT-PRICE
+004533     MOVE JW-LINE-TOTAL TO OR-LINE-TOTAL
+004540     WRITE ORDER-RECORD.
+004550 2100-EXIT.
+004560     EXIT.
+004570
+004580****************************************************************
+004590*  8000-TALLY-REPORT
+004600*
+004610*  PRINTS HOW MANY OF EACH FLAVOR WERE CHOSEN THIS RUN SO THE
+004620*  COUNTER CAN SEE WHAT'S MOVING BEFORE PLACING TOMORROW'S
+004630*  RESTOCK ORDER.
+004640****************************************************************
+004650 8000-TALLY-REPORT.
+004660     DISPLAY "   "
+004670     DISPLAY "Today's flavor tally:"
+004680     PERFORM 8010-DISPLAY-ONE-TALLY
+004690         VARYING JW-FLAVOR-IDX FROM 1 BY 1
+004700         UNTIL JW-FLAVOR-IDX > JW-FLAVOR-COUNT
+004710     DISPLAY "   ".
+004720 8000-EXIT.
+004730     EXIT.
+004740
+004750****************************************************************
+004760*  8010-DISPLAY-ONE-TALLY
+004770*
+004780*  DISPLAYS HOW MANY OF ONE FLAVOR WERE SOLD THIS RUN.
+004790****************************************************************
+004800 8010-DISPLAY-ONE-TALLY.
+004810     DISPLAY "  " JW-FLAVOR-NAME(JW-FLAVOR-IDX) ": "
+004820             JW-FLAVOR-SOLD(JW-FLAVOR-IDX).
+004830 8010-EXIT.
+004840     EXIT.
+004850
+004860****************************************************************
+004861*  8020-SAVE-INVENTORY
+004862*
+004863*  WRITES JW-INVENTORY-TABLE BACK OUT TO INVENTORY-FILE SO TODAY'S
+004864*  SALES ARE REFLECTED IN TOMORROW'S ON-HAND COUNTS INSTEAD OF
+004865*  RELOADING FULL STOCK EVERY RUN.
+004866****************************************************************
+004867 8020-SAVE-INVENTORY.
+004868     OPEN OUTPUT INVENTORY-FILE.
+004869     PERFORM 8030-WRITE-INVENTORY-RECORD
+004870         VARYING JW-INVENTORY-IDX FROM 1 BY 1
+004871         UNTIL JW-INVENTORY-IDX > JW-INVENTORY-COUNT.
+004872     CLOSE INVENTORY-FILE.
+004873 8020-EXIT.
+004874     EXIT.
+004875
+004876****************************************************************
+004877*  8030-WRITE-INVENTORY-RECORD
+004878*
+004879*  WRITES ONE INVENTORY-FILE RECORD FROM JW-INVENTORY-TABLE.
+004880****************************************************************
+004881 8030-WRITE-INVENTORY-RECORD.
+004882     MOVE JW-INVENTORY-CODE(JW-INVENTORY-IDX) TO IV-FLAVOR-CODE.
+004883     MOVE JW-INVENTORY-ON-HAND(JW-INVENTORY-IDX) TO IV-ON-HAND.
+004884     WRITE INVENTORY-RECORD.
+004885 8030-EXIT.
+004886     EXIT.
+004887
+004888****************************************************************
+004890*  9000-TERMINATE
+004891*
+004892*  SAVES THE UPDATED INVENTORY, CLOSES THE FILES, AND SIGNS OFF.
+004900****************************************************************
+004910 9000-TERMINATE.
+004911     PERFORM 8020-SAVE-INVENTORY
+004912         THRU 8020-EXIT.
+004920     CLOSE ORDER-FILE.
+004921     CLOSE AUDIT-LOG.
+004930     DISPLAY "   "
+004940     DISPLAY "Next time you are at the " WITH NO ADVANCING
+004950     DISPLAY "the store, be sure to look " WITH NO ADVANCING
+004960     DISPLAY "for the box with the Big Red " WITH NO ADVANCING
+004970     DISPLAY "Letters."
+004980     DISPLAY "J-E-L-L--O!".
+004990 9000-EXIT.
+005000     EXIT.
+005010
+005020 END PROGRAM JELLO-WORLD.
